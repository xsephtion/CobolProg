@@ -0,0 +1,113 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. FILE-REPORT.
+
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+       SELECT MY-FILE ASSIGN TO "MYFILE.TXT"
+       	ORGANIZATION IS INDEXED
+       	ACCESS MODE IS SEQUENTIAL
+       	RECORD KEY IS STUDNO
+       	FILE STATUS IS F-STATUS.
+       SELECT SORT-WORK ASSIGN TO "SORTWORK.TMP".
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD MY-FILE.
+       01 MY-REC.
+       	02 STUDNO PIC 9(10).
+       	02 STUDNAME PIC X(30).
+       	02 STUDPROGRAM PIC X(10).
+       	02 CHOICE PIC 9.
+
+       SD SORT-WORK.
+       01 SORT-REC.
+       	02 SRT-STUDPROGRAM PIC X(10).
+       	02 SRT-STUDNO PIC 9(10).
+       	02 SRT-STUDNAME PIC X(30).
+
+       WORKING-STORAGE SECTION.
+       77 F-STATUS PIC XX.
+       	88 F-SUCCESS VALUE'00'.
+
+       77 END-OF-FILE PIC X.
+       	88 END-REACH VALUE'Y'.
+
+       77 PROGRAM-BREAK PIC X(10) VALUE SPACES.
+       77 PROGRAM-COUNT PIC 9(5) VALUE ZERO.
+       77 GRAND-TOTAL PIC 9(5) VALUE ZERO.
+
+       PROCEDURE DIVISION.
+
+       MAIN-LOGIC.
+       SORT SORT-WORK
+       	ON ASCENDING KEY SRT-STUDPROGRAM SRT-STUDNO
+       	INPUT PROCEDURE IS LOAD-SORT-FILE
+       	OUTPUT PROCEDURE IS PRINT-ROSTER.
+
+       STOP RUN.
+
+       LOAD-SORT-FILE.
+       OPEN INPUT MY-FILE.
+       IF F-SUCCESS
+      	  MOVE 'N' TO END-OF-FILE
+      	  PERFORM READ-AND-RELEASE
+      	  	UNTIL END-REACH
+       ELSE
+        	DISPLAY "ERROR" F-STATUS
+       END-IF.
+       CLOSE MY-FILE.
+
+       READ-AND-RELEASE.
+        READ MY-FILE NEXT RECORD
+        	AT END
+        		MOVE 'Y' TO END-OF-FILE
+        	NOT AT END
+        		MOVE STUDPROGRAM TO SRT-STUDPROGRAM
+        		MOVE STUDNO TO SRT-STUDNO
+        		MOVE STUDNAME TO SRT-STUDNAME
+        		RELEASE SORT-REC
+        	END-READ.
+
+       PRINT-ROSTER.
+       PERFORM PRINT-PAGE-HEADER.
+       MOVE 'N' TO END-OF-FILE.
+       RETURN SORT-WORK
+       	AT END
+       		MOVE 'Y' TO END-OF-FILE
+       	END-RETURN.
+       PERFORM UNTIL END-REACH
+      	  IF SRT-STUDPROGRAM NOT = PROGRAM-BREAK
+      	  	IF PROGRAM-COUNT > 0
+      	  		PERFORM PRINT-PROGRAM-SUBTOTAL
+      	  	END-IF
+      	  	MOVE SRT-STUDPROGRAM TO PROGRAM-BREAK
+      	  	MOVE ZERO TO PROGRAM-COUNT
+      	  END-IF
+      	  DISPLAY SRT-STUDNO "  " SRT-STUDNAME "  " SRT-STUDPROGRAM
+      	  ADD 1 TO PROGRAM-COUNT
+      	  ADD 1 TO GRAND-TOTAL
+      	  RETURN SORT-WORK
+      	  	AT END
+      	  		MOVE 'Y' TO END-OF-FILE
+      	  	END-RETURN
+       END-PERFORM.
+       IF PROGRAM-COUNT > 0
+       	PERFORM PRINT-PROGRAM-SUBTOTAL
+       END-IF.
+       PERFORM PRINT-GRAND-TOTAL.
+
+       PRINT-PAGE-HEADER.
+       DISPLAY " ".
+       DISPLAY "                 STUDENT ROSTER BY PROGRAM".
+       DISPLAY "STUDNO      STUDNAME                       PROGRAM".
+       DISPLAY "----------  ------------------------------  ----------".
+
+       PRINT-PROGRAM-SUBTOTAL.
+       DISPLAY "            -- PROGRAM " PROGRAM-BREAK
+       	" HEADCOUNT: " PROGRAM-COUNT " --".
+       DISPLAY " ".
+
+       PRINT-GRAND-TOTAL.
+       DISPLAY "===================================================".
+       DISPLAY "GRAND TOTAL STUDENTS: " GRAND-TOTAL.
