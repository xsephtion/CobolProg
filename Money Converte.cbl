@@ -1,16 +1,50 @@
        IDENTIFICATION DIVISION.
        PROGRAM-ID. ASLKDJALKSD.
-       
+
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+       SELECT RATE-FILE ASSIGN TO "RATES.TXT"
+       	ORGANIZATION IS LINE SEQUENTIAL
+       	FILE STATUS IS RT-STATUS.
+       SELECT CONV-LOG-FILE ASSIGN TO "CONVLOG.TXT"
+       	ORGANIZATION IS LINE SEQUENTIAL
+       	FILE STATUS IS CL-STATUS.
+
        DATA DIVISION.
+       FILE SECTION.
+       FD RATE-FILE.
+       01 RATE-REC.
+       	02 RT-SOURCE PIC XXX.
+       	02 RT-TARGET PIC XXX.
+       	02 RT-RATE PIC 9(3)V9(6).
+       FD CONV-LOG-FILE.
+       01 CONV-LOG-REC PIC X(100).
+
        WORKING-STORAGE SECTION.
-       
-       
-       01 USD-PHP PIC 9(2)V9(2) VALUE 51.33.
-       01 CAD-PHP PIC 9(2)V9(2) VALUE 40.96.
-       01 AUD-PHP PIC 9(2)V9(2) VALUE 40.25.
-       01 PHP-USD PIC 9(2)V9(2) VALUE 0.02.
-       01 PHP-AUD PIC 9(2)V9(3) VALUE 0.025.
-       01 PHP-CAD PIC 9(2)V9(3) VALUE 0.024.
+
+       77 RT-STATUS PIC XX.
+       	88 RT-SUCCESS VALUE '00'.
+       77 CL-STATUS PIC XX.
+       	88 CL-SUCCESS VALUE '00'.
+
+       77 RATE-EOF PIC X VALUE 'N'.
+       	88 RATE-DONE VALUE 'Y'.
+
+       01 RATE-TABLE.
+       	02 RATE-ENTRY OCCURS 50 TIMES.
+       		03 RTE-SOURCE PIC XXX.
+       		03 RTE-TARGET PIC XXX.
+       		03 RTE-RATE PIC 9(3)V9(6).
+       77 RATE-COUNT PIC 9(3) VALUE ZERO.
+       77 RATE-TABLE-MAX PIC 9(3) VALUE 50.
+       77 CM-SUB PIC 9(3).
+       77 RATE-FOUND-FLAG PIC X VALUE 'N'.
+       	88 RATE-FOUND VALUE 'Y'.
+
+       77 CONV-TIMESTAMP PIC X(21).
+       77 ENTERED-AMOUNT PIC 9(9)V9(2) VALUE 0.00.
+
        01 XI PIC 9(9)V9(2) VALUE 0.00.
        01 SCURRENCY PIC XXX.
        01 TCURRENCY PIC XXX.
@@ -52,85 +86,86 @@
        	
        	
        PROCEDURE DIVISION.
+       PERFORM LOAD-RATES.
        PERFORM  METH UNTIL CONTINUE-YN IS EQUAL TO 'N'.
-       
+
        STOP RUN.
-       
-       
+
+       WARN-RATE-TABLE-FULL.
+       DISPLAY "RATES FILE HAS MORE ROWS THAN THE TABLE HOLDS".
+       DISPLAY "REST OF THE FILE IS IGNORED".
+
+       STORE-RATE-ROW.
+       ADD 1 TO RATE-COUNT.
+       MOVE RT-SOURCE TO RTE-SOURCE(RATE-COUNT).
+       MOVE RT-TARGET TO RTE-TARGET(RATE-COUNT).
+       MOVE RT-RATE TO RTE-RATE(RATE-COUNT).
+
+       LOAD-RATES.
+       OPEN INPUT RATE-FILE.
+       IF RT-SUCCESS
+      	  PERFORM UNTIL RATE-DONE
+      	  	READ RATE-FILE
+      	  		AT END
+      	  			MOVE 'Y' TO RATE-EOF
+      	  		NOT AT END
+      	  			IF RATE-COUNT >= RATE-TABLE-MAX
+      	  				MOVE 'Y' TO RATE-EOF
+      	  				PERFORM WARN-RATE-TABLE-FULL
+      	  			ELSE
+      	  				PERFORM STORE-RATE-ROW
+      	  			END-IF
+      	  		END-READ
+      	  END-PERFORM
+      	  CLOSE RATE-FILE
+       ELSE
+      	  DISPLAY "ERROR OPENING RATES FILE " RT-STATUS
+       END-IF.
+
        CONVERSION-METHOD.
-      *>USD 
-       IF SCURRENCY IS EQUAL TO 'USD' AND TCURRENCY IS EQUAL TO 'PHP' 
-       THEN MULTIPLY XI BY USD-PHP GIVING XI
-        
-       ELSE IF SCURRENCY IS EQUAL TO 'USD' AND TCURRENCY IS EQUAL TO
-        'AUD'
-       THEN MULTIPLY XI BY USD-PHP GIVING XI MULTIPLY XI BY PHP-AUD
-       GIVING XI
-        
-       ELSE IF SCURRENCY IS EQUAL TO 'USD' AND TCURRENCY IS EQUAL TO 
-       'CAD' 
-       THEN MULTIPLY XI BY USD-PHP GIVING XI 
-       MULTIPLY XI BY PHP-CAD GIVING XI
-      *>CAD
-       ELSE IF SCURRENCY IS EQUAL TO 'CAD' AND TCURRENCY IS EQUAL TO 
-       'PHP'
-       THEN MULTIPLY XI BY CAD-PHP GIVING XI
-       
-       ELSE IF SCURRENCY IS EQUAL TO 'CAD' AND TCURRENCY IS EQUAL TO 
-       'AUD' 
-       THEN MULTIPLY XI BY CAD-PHP GIVING XI
-       MULTIPLY XI BY PHP-AUD GIVING XI
-       
-       ELSE IF SCURRENCY IS EQUAL TO 'CAD' AND TCURRENCY IS EQUAL TO 
-       'USD'
-       THEN MULTIPLY XI BY CAD-PHP GIVING XI
-       MULTIPLY XI BY PHP-USD GIVING XI
-      *>AUD
-       ELSE IF SCURRENCY IS EQUAL TO 'AUD' AND TCURRENCY IS EQUAL TO
-       'PHP'
-       THEN MULTIPLY XI BY AUD-PHP GIVING XI
-       
-       ELSE IF SCURRENCY IS EQUAL TO 'AUD' AND TCURRENCY IS EQUAL TO
-       'CAD'
-       THEN MULTIPLY XI BY AUD-PHP GIVING XI
-       MULTIPLY XI BY PHP-CAD GIVING XI
-       
-       ELSE IF SCURRENCY IS EQUAL TO 'AUD' AND TCURRENCY IS EQUAL TO
-       'USD'
-       THEN MULTIPLY XI BY AUD-PHP GIVING XI
-       MULTIPLY XI BY PHP-USD GIVING XI
-      *>PHP
-       ELSE IF SCURRENCY IS EQUAL TO 'PHP' AND TCURRENCY IS EQUAL TO
-       'AUD' 
-       THEN MULTIPLY XI BY PHP-AUD GIVING XI
-       
-       ELSE IF SCURRENCY IS EQUAL TO 'PHP' AND TCURRENCY IS EQUAL TO 
-       'CAD'
-       THEN MULTIPLY XI BY PHP-CAD GIVING XI
-       
-       ELSE IF SCURRENCY IS EQUAL TO 'PHP' AND TCURRENCY IS EQUAL TO 
-       'USD' 
-       THEN MULTIPLY XI BY PHP-USD GIVING XI
-       	
-       
-       
-       
-       
-       
-       
-       
-       
-       
-       
+       MOVE 'N' TO RATE-FOUND-FLAG.
+       PERFORM VARYING CM-SUB FROM 1 BY 1
+      	  	UNTIL CM-SUB > RATE-COUNT OR RATE-FOUND
+      	  IF SCURRENCY = RTE-SOURCE(CM-SUB)
+      	  		AND TCURRENCY = RTE-TARGET(CM-SUB)
+      	  	MULTIPLY XI BY RTE-RATE(CM-SUB) GIVING XI
+      	  	MOVE 'Y' TO RATE-FOUND-FLAG
+      	  END-IF
+       END-PERFORM.
+       IF NOT RATE-FOUND
+      	  DISPLAY "UNSUPPORTED CURRENCY PAIR: " SCURRENCY "/" TCURRENCY
+      	  MOVE ZERO TO XI
        END-IF.
-      
+
        ACCEPT-METHOD.
        DISPLAY MAIN-SCREEN.
        ACCEPT MAIN-SCREEN.
-       
+
+       WRITE-CONVERSION-LOG.
+       MOVE FUNCTION CURRENT-DATE TO CONV-TIMESTAMP.
+       MOVE SPACES TO CONV-LOG-REC.
+       STRING
+      	    CONV-TIMESTAMP DELIMITED BY SIZE
+      	    " " SCURRENCY DELIMITED BY SIZE
+      	    " TO " TCURRENCY DELIMITED BY SIZE
+      	    " AMOUNT=" ENTERED-AMOUNT DELIMITED BY SIZE
+      	    " CONVERTED=" XI DELIMITED BY SIZE
+      	    INTO CONV-LOG-REC
+       END-STRING.
+       OPEN EXTEND CONV-LOG-FILE.
+       IF NOT CL-SUCCESS
+      	  OPEN OUTPUT CONV-LOG-FILE
+       END-IF.
+       IF CL-SUCCESS
+      	  WRITE CONV-LOG-REC
+       END-IF.
+       CLOSE CONV-LOG-FILE.
+
        METH.
        PERFORM ACCEPT-METHOD.
+       MOVE XI TO ENTERED-AMOUNT.
        PERFORM CONVERSION-METHOD.
+       PERFORM WRITE-CONVERSION-LOG.
        DISPLAY CONVERTED-SCREEN.
-       
+
        ACCEPT CONVERTED-SCREEN.
\ No newline at end of file
