@@ -0,0 +1,88 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. FILE-MIGRATE.
+
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+       SELECT OLD-FILE ASSIGN TO "MYFILE.OLD"
+       	ORGANIZATION IS LINE SEQUENTIAL
+       	FILE STATUS IS OLD-STATUS.
+       SELECT MY-FILE ASSIGN TO "MYFILE.TXT"
+       	ORGANIZATION IS INDEXED
+       	ACCESS MODE IS DYNAMIC
+       	RECORD KEY IS STUDNO
+       	FILE STATUS IS F-STATUS.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD OLD-FILE.
+       01 OLD-REC.
+       	02 OLD-STUDNO PIC 9(10).
+       	02 OLD-STUDNAME PIC X(30).
+       	02 OLD-STUDPROGRAM PIC X(10).
+       	02 OLD-CHOICE PIC 9.
+       FD MY-FILE.
+       01 MY-REC.
+       	02 STUDNO PIC 9(10).
+       	02 STUDNAME PIC X(30).
+       	02 STUDPROGRAM PIC X(10).
+       	02 CHOICE PIC 9.
+
+       WORKING-STORAGE SECTION.
+       77 OLD-STATUS PIC XX.
+       	88 OLD-SUCCESS VALUE '00'.
+
+       77 F-STATUS PIC XX.
+       	88 F-SUCCESS VALUE'00'.
+
+       77 END-OF-OLD PIC X VALUE 'N'.
+       	88 OLD-DONE VALUE 'Y'.
+
+       77 MOVE-COUNT PIC 9(5) VALUE ZERO.
+       77 SKIP-COUNT PIC 9(5) VALUE ZERO.
+
+       PROCEDURE DIVISION.
+
+       MAIN-LOGIC.
+       OPEN INPUT OLD-FILE.
+       IF NOT OLD-SUCCESS
+       	  DISPLAY "ERROR OPENING " OLD-STATUS
+       ELSE
+       	  OPEN I-O MY-FILE
+       	  IF NOT F-SUCCESS
+       	  	OPEN OUTPUT MY-FILE
+       	  END-IF
+
+       	  IF NOT F-SUCCESS
+       	  	DISPLAY "ERROR OPENING MY-FILE " F-STATUS
+       	  ELSE
+       	  	PERFORM MIGRATE-NEXT-RECORD
+       	  		UNTIL OLD-DONE
+       	  	CLOSE MY-FILE
+       	  	DISPLAY "MIGRATION COMPLETE: " MOVE-COUNT
+       	  		" MOVED, " SKIP-COUNT " SKIPPED"
+       	  END-IF
+       	  CLOSE OLD-FILE
+       END-IF.
+
+       STOP RUN.
+
+       MIGRATE-NEXT-RECORD.
+        READ OLD-FILE
+        	AT END
+        		MOVE 'Y' TO END-OF-OLD
+        	NOT AT END
+        		PERFORM MIGRATE-ONE-RECORD
+        	END-READ.
+
+       MIGRATE-ONE-RECORD.
+       MOVE OLD-STUDNO TO STUDNO.
+       MOVE OLD-STUDNAME TO STUDNAME.
+       MOVE OLD-STUDPROGRAM TO STUDPROGRAM.
+       WRITE MY-REC
+      	  INVALID KEY
+      	  	DISPLAY "DUPLICATE STUDNO, SKIPPED: " OLD-STUDNO
+      	  	ADD 1 TO SKIP-COUNT
+      	  NOT INVALID KEY
+      	  	ADD 1 TO MOVE-COUNT
+       END-WRITE.
