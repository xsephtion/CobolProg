@@ -1,129 +1,281 @@
-       IDENTIFICATION DIVISION.
-       PROGRAM-ID. FILE-HANDLING.
-       
-       ENVIRONMENT DIVISION.
-       INPUT-OUTPUT SECTION.
-       FILE-CONTROL.
-       SELECT MY-FILE ASSIGN TO "MYFILE.TXT"
-       	ORGANIZATION IS LINE SEQUENTIAL
-       	FILE STATUS IS F-STATUS.
-       
-       DATA DIVISION.
-       FILE SECTION.
-       FD MY-FILE.
-       01 MY-REC.
-       	02 STUDNO PIC 9(10).
-       	02 STUDNAME PIC X(30).
-       	02 STUDPROGRAM PIC X(10).
-       	02 CHOICE PIC 9.
-       	
-       WORKING-STORAGE SECTION.
-       77 F-STATUS PIC XX.
-       	88 F-SUCCESS VALUE'00'.
-       
-       77 X-STUDNO PIC 9(9).
-       
-       77 END-OF-FILE PIC X.
-       	88 END-REACH VALUE'Y'.
-       
-       PROCEDURE DIVISION.
-      
-       DISPLAY "[1] CREATE [2]APPEND [3]READ [4] UPDATE";
-       ACCEPT CHOICE;
-       IF CHOICE = '1' 
-       PERFORM FILECREATE
-       ELSE IF CHOICE = '2'THEN
-       PERFORM FILEAPPEND 
-       ELSE IF CHOICE = '3'THEN
-       PERFORM FILEREAD 
-       ELSE IF CHOICE='4'THEN
-       PERFORM FILEUPDATE
-       
-       END-IF.
-       
-       CLOSE MY-FILE.
-       STOP RUN.
-       
-       
-       FILEUPDATE.
-       DISPLAY "SEARCH STUDNO: " WITH NO ADVANCING.
-       ACCEPT X-STUDNO.
-       OPEN I-O MY-FILE.
-       
-       IF F-SUCCESS
-      	 PERFORM READ-MY-REC
-      	 	UNTIL END-REACH
-      	 	
-       ELSE
-        	DISPLAY "ERROR" F-STATUS
-       END-IF.
-        READ-MY-REC.
-        READ MY-FILE
-        	AT END
-        		MOVE 'Y' TO END-OF-FILE
-        		DISPLAY 'RECORD NOT FOUND'
-        	NOT AT END
-        		IF X-STUDNO = STUDNO
-        	
-      	  		DISPLAY STUDNO
-      	  		DISPLAY STUDNAME
-      	  		DISPLAY STUDPROGRAM
-      	  		
-      	  		ACCEPT STUDNO
-      	  		ACCEPT STUDNAME
-      	  		ACCEPT STUDPROGRAM
-      	  		
-      	  		REWRITE MY-REC
-      	  		MOVE 'Y' TO END-OF-FILE
-      	  	END-IF
-      	  
-        	END-READ.
-       FILECREATE. 	
-        OPEN OUTPUT MY-FILE.
-       
-       IF F-SUCCESS
-      	  DISPLAY "ENTER STUDENT NO: "
-      	  ACCEPT STUDNO
-      	  DISPLAY "ENTER STUDNET NAME: "
-      	  ACCEPT STUDNAME
-      	  DISPLAY "ENTER STUDENT PROGRAM: "
-      	  ACCEPT STUDPROGRAM
-      	  WRITE MY-REC
-       ELSE
-        	DISPLAY "ERROR" F-STATUS
-       END-IF.
-       
-       FILEAPPEND.
-       OPEN EXTEND MY-FILE.
-       
-       IF F-SUCCESS
-      	  DISPLAY "ENTER STUDENT NO: "
-      	  ACCEPT STUDNO
-      	  DISPLAY "ENTER STUDNET NAME: "
-      	  ACCEPT STUDNAME
-      	  DISPLAY "ENTER STUDENT PROGRAM: "
-      	  ACCEPT STUDPROGRAM
-      	  WRITE MY-REC
-       ELSE
-        	DISPLAY "ERROR" F-STATUS
-       END-IF.
-       FILEREAD.
-       OPEN INPUT MY-FILE.
-       
-       IF F-SUCCESS
-      	 PERFORM READ-MY-REC
-      	 	UNTIL END-REACH
-      	 	
-       ELSE
-        	DISPLAY "ERROR" F-STATUS
-       END-IF.
-       READ-MY-REC2.
-        READ MY-FILE
-        	AT END
-        		MOVE 'Y' TO END-OF-FILE
-        	NOT AT END
-        		DISPLAY STUDNO
-        		DISPLAY STUDNAME
-        		DISPLAY STUDPROGRAM
-        		DISPLAY ""
-        	END-READ.
\ No newline at end of file
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. FILE-HANDLING.
+
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+       SELECT MY-FILE ASSIGN TO "MYFILE.TXT"
+       	ORGANIZATION IS INDEXED
+       	ACCESS MODE IS DYNAMIC
+       	RECORD KEY IS STUDNO
+       	FILE STATUS IS F-STATUS.
+       SELECT AUDIT-FILE ASSIGN TO "AUDITLOG.TXT"
+       	ORGANIZATION IS LINE SEQUENTIAL
+       	FILE STATUS IS A-STATUS.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD MY-FILE.
+       01 MY-REC.
+       	02 STUDNO PIC 9(10).
+       	02 STUDNAME PIC X(30).
+       	02 STUDPROGRAM PIC X(10).
+       	02 CHOICE PIC 9.
+       FD AUDIT-FILE.
+       01 AUDIT-REC PIC X(210).
+
+       WORKING-STORAGE SECTION.
+       77 F-STATUS PIC XX.
+       	88 F-SUCCESS VALUE'00'.
+
+       77 A-STATUS PIC XX.
+       	88 A-SUCCESS VALUE '00'.
+
+       77 X-STUDNO PIC 9(9).
+
+       77 END-OF-FILE PIC X.
+       	88 END-REACH VALUE'Y'.
+
+       77 DUP-FLAG PIC X VALUE 'N'.
+       	88 DUP-FOUND VALUE 'Y'.
+
+       77 STUDNO-CHECK-OK-FLAG PIC X VALUE 'Y'.
+       	88 STUDNO-CHECK-OK VALUE 'Y'.
+
+       77 AUD-TIMESTAMP PIC X(21).
+       77 AUD-OP PIC X(6).
+       77 AUD-BEFORE-STUDNO PIC 9(10) VALUE ZERO.
+       77 AUD-BEFORE-STUDNAME PIC X(30) VALUE SPACES.
+       77 AUD-BEFORE-STUDPROGRAM PIC X(10) VALUE SPACES.
+
+       COPY PROGCODES.
+
+       77 PROG-VALID-FLAG PIC X VALUE 'N'.
+       	88 PROG-VALID VALUE 'Y'.
+       77 VP-SUB PIC 9(2).
+
+       PROCEDURE DIVISION.
+
+       DISPLAY "[1] CREATE [2]APPEND [3]READ [4] UPDATE [5] DELETE";
+       ACCEPT CHOICE;
+       IF CHOICE = '1'
+       PERFORM FILECREATE
+       ELSE IF CHOICE = '2'THEN
+       PERFORM FILEAPPEND
+       ELSE IF CHOICE = '3'THEN
+       PERFORM FILEREAD
+       ELSE IF CHOICE='4'THEN
+       PERFORM FILEUPDATE
+       ELSE IF CHOICE='5'THEN
+       PERFORM FILEDELETE
+
+       END-IF.
+
+       CLOSE MY-FILE.
+       STOP RUN.
+
+
+       FILEUPDATE.
+       DISPLAY "SEARCH STUDNO: " WITH NO ADVANCING.
+       ACCEPT X-STUDNO.
+       MOVE X-STUDNO TO STUDNO.
+       OPEN I-O MY-FILE.
+
+       IF F-SUCCESS
+      	  READ MY-FILE KEY IS STUDNO
+      	  	INVALID KEY
+      	  		DISPLAY 'RECORD NOT FOUND'
+      	  	NOT INVALID KEY
+      	  		MOVE STUDNO TO AUD-BEFORE-STUDNO
+      	  		MOVE STUDNAME TO AUD-BEFORE-STUDNAME
+      	  		MOVE STUDPROGRAM TO AUD-BEFORE-STUDPROGRAM
+
+      	  		DISPLAY STUDNO
+      	  		DISPLAY STUDNAME
+      	  		DISPLAY STUDPROGRAM
+
+      	  		ACCEPT STUDNAME
+      	  		PERFORM PROMPT-STUDPROGRAM
+
+      	  		PERFORM REWRITE-MY-REC
+      	  END-READ
+       ELSE
+        	DISPLAY "ERROR" F-STATUS
+       END-IF.
+
+       FILECREATE.
+       PERFORM PROMPT-NEW-STUDNO.
+       IF STUDNO-CHECK-OK
+      	  OPEN I-O MY-FILE
+      	  IF NOT F-SUCCESS
+      	  	OPEN OUTPUT MY-FILE
+      	  END-IF
+
+      	  IF F-SUCCESS
+      	  	MOVE X-STUDNO TO STUDNO
+      	  	DISPLAY "ENTER STUDNET NAME: "
+      	  	ACCEPT STUDNAME
+      	  	PERFORM PROMPT-STUDPROGRAM
+      	  	MOVE "CREATE" TO AUD-OP
+      	  	PERFORM WRITE-NEW-MY-REC
+      	  ELSE
+      	  	DISPLAY "ERROR" F-STATUS
+      	  END-IF
+       END-IF.
+
+       FILEAPPEND.
+       PERFORM PROMPT-NEW-STUDNO.
+       IF STUDNO-CHECK-OK
+      	  OPEN I-O MY-FILE
+      	  IF NOT F-SUCCESS
+      	  	OPEN OUTPUT MY-FILE
+      	  END-IF
+
+      	  IF F-SUCCESS
+      	  	MOVE X-STUDNO TO STUDNO
+      	  	DISPLAY "ENTER STUDNET NAME: "
+      	  	ACCEPT STUDNAME
+      	  	PERFORM PROMPT-STUDPROGRAM
+      	  	MOVE "APPEND" TO AUD-OP
+      	  	PERFORM WRITE-NEW-MY-REC
+      	  ELSE
+      	  	DISPLAY "ERROR" F-STATUS
+      	  END-IF
+       END-IF.
+
+       WRITE-NEW-MY-REC.
+       WRITE MY-REC
+      	  INVALID KEY
+      	  	DISPLAY "DUPLICATE STUDNO, RECORD NOT SAVED"
+      	  NOT INVALID KEY
+      	  	PERFORM LOG-NEW-MY-REC
+       END-WRITE.
+
+       LOG-NEW-MY-REC.
+       MOVE ZERO TO AUD-BEFORE-STUDNO.
+       MOVE SPACES TO AUD-BEFORE-STUDNAME.
+       MOVE SPACES TO AUD-BEFORE-STUDPROGRAM.
+       PERFORM WRITE-AUDIT-LOG.
+
+       PROMPT-NEW-STUDNO.
+       MOVE 'Y' TO STUDNO-CHECK-OK-FLAG.
+       DISPLAY "ENTER STUDENT NO: ".
+       ACCEPT X-STUDNO.
+       PERFORM CHECK-DUPLICATE-STUDNO.
+       PERFORM UNTIL NOT DUP-FOUND OR NOT STUDNO-CHECK-OK
+      	  DISPLAY "DUPLICATE STUDNO"
+      	  DISPLAY "ENTER STUDENT NO: "
+      	  ACCEPT X-STUDNO
+      	  PERFORM CHECK-DUPLICATE-STUDNO
+       END-PERFORM.
+
+       CHECK-DUPLICATE-STUDNO.
+       MOVE 'N' TO DUP-FLAG.
+       MOVE X-STUDNO TO STUDNO.
+       OPEN INPUT MY-FILE.
+       IF F-SUCCESS
+      	  READ MY-FILE KEY IS STUDNO
+      	  	INVALID KEY
+      	  		MOVE 'N' TO DUP-FLAG
+      	  	NOT INVALID KEY
+      	  		MOVE 'Y' TO DUP-FLAG
+      	  END-READ
+      	  CLOSE MY-FILE
+       ELSE
+      	  IF F-STATUS = '35'
+      	  	CONTINUE
+      	  ELSE
+      	  	DISPLAY "ERROR" F-STATUS
+      	  	MOVE 'N' TO STUDNO-CHECK-OK-FLAG
+      	  END-IF
+       END-IF.
+
+       FILEREAD.
+       OPEN INPUT MY-FILE.
+
+       IF F-SUCCESS
+      	 PERFORM READ-MY-REC2
+      	 	UNTIL END-REACH
+
+       ELSE
+        	DISPLAY "ERROR" F-STATUS
+       END-IF.
+       READ-MY-REC2.
+        READ MY-FILE NEXT RECORD
+        	AT END
+        		MOVE 'Y' TO END-OF-FILE
+        	NOT AT END
+        		DISPLAY STUDNO
+        		DISPLAY STUDNAME
+        		DISPLAY STUDPROGRAM
+        		DISPLAY ""
+        	END-READ.
+
+       FILEDELETE.
+       DISPLAY "DELETE STUDNO: " WITH NO ADVANCING.
+       ACCEPT X-STUDNO.
+       MOVE X-STUDNO TO STUDNO.
+       OPEN I-O MY-FILE.
+
+       IF F-SUCCESS
+      	  DELETE MY-FILE RECORD
+      	  	INVALID KEY
+      	  		DISPLAY "RECORD NOT FOUND"
+      	  	NOT INVALID KEY
+      	  		DISPLAY "RECORD DELETED"
+      	  END-DELETE
+       ELSE
+        	DISPLAY "ERROR" F-STATUS
+       END-IF.
+
+       REWRITE-MY-REC.
+       REWRITE MY-REC
+      	  INVALID KEY
+      	  	DISPLAY "UPDATE FAILED, RECORD NOT SAVED"
+      	  NOT INVALID KEY
+      	  	MOVE "UPDATE" TO AUD-OP
+      	  	PERFORM WRITE-AUDIT-LOG
+       END-REWRITE.
+
+       WRITE-AUDIT-LOG.
+       MOVE FUNCTION CURRENT-DATE TO AUD-TIMESTAMP.
+       MOVE SPACES TO AUDIT-REC.
+       STRING
+      	    AUD-TIMESTAMP DELIMITED BY SIZE
+      	    " " AUD-OP DELIMITED BY SIZE
+      	    " BEFORE STUDNO=" AUD-BEFORE-STUDNO DELIMITED BY SIZE
+      	    " STUDNAME=" AUD-BEFORE-STUDNAME DELIMITED BY SIZE
+      	    " STUDPROGRAM=" AUD-BEFORE-STUDPROGRAM DELIMITED BY SIZE
+      	    " AFTER STUDNO=" STUDNO DELIMITED BY SIZE
+      	    " STUDNAME=" STUDNAME DELIMITED BY SIZE
+      	    " STUDPROGRAM=" STUDPROGRAM DELIMITED BY SIZE
+      	    INTO AUDIT-REC
+       END-STRING.
+       OPEN EXTEND AUDIT-FILE.
+       IF NOT A-SUCCESS
+      	  OPEN OUTPUT AUDIT-FILE
+       END-IF.
+       IF A-SUCCESS
+      	  WRITE AUDIT-REC
+       END-IF.
+       CLOSE AUDIT-FILE.
+
+       PROMPT-STUDPROGRAM.
+       DISPLAY "ENTER STUDENT PROGRAM: ".
+       ACCEPT STUDPROGRAM.
+       PERFORM CHECK-VALID-PROGRAM.
+       PERFORM UNTIL PROG-VALID
+      	  DISPLAY "INVALID PROGRAM CODE"
+      	  DISPLAY "ENTER STUDENT PROGRAM: "
+      	  ACCEPT STUDPROGRAM
+      	  PERFORM CHECK-VALID-PROGRAM
+       END-PERFORM.
+
+       CHECK-VALID-PROGRAM.
+       MOVE 'N' TO PROG-VALID-FLAG.
+       PERFORM VARYING VP-SUB FROM 1 BY 1
+      	  	UNTIL VP-SUB > VALID-PROGRAM-COUNT
+      	  IF STUDPROGRAM = VALID-PROGRAM-ENTRY(VP-SUB)
+      	  	MOVE 'Y' TO PROG-VALID-FLAG
+      	  END-IF
+       END-PERFORM.
