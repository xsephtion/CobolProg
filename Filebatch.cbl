@@ -0,0 +1,203 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. FILE-BATCH.
+
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+       SELECT MY-FILE ASSIGN TO "MYFILE.TXT"
+       	ORGANIZATION IS INDEXED
+       	ACCESS MODE IS DYNAMIC
+       	RECORD KEY IS STUDNO
+       	FILE STATUS IS F-STATUS.
+       SELECT TRANS-FILE ASSIGN TO "BATCHTRANS.TXT"
+       	ORGANIZATION IS LINE SEQUENTIAL
+       	FILE STATUS IS TR-STATUS.
+       SELECT AUDIT-FILE ASSIGN TO "AUDITLOG.TXT"
+       	ORGANIZATION IS LINE SEQUENTIAL
+       	FILE STATUS IS A-STATUS.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD MY-FILE.
+       01 MY-REC.
+       	02 STUDNO PIC 9(10).
+       	02 STUDNAME PIC X(30).
+       	02 STUDPROGRAM PIC X(10).
+       	02 CHOICE PIC 9.
+       FD TRANS-FILE.
+       01 TRANS-REC.
+       	02 TRANS-CODE PIC X.
+       	02 TRANS-STUDNO PIC 9(10).
+       	02 TRANS-STUDNAME PIC X(30).
+       	02 TRANS-STUDPROGRAM PIC X(10).
+       FD AUDIT-FILE.
+       01 AUDIT-REC PIC X(210).
+
+       WORKING-STORAGE SECTION.
+       77 F-STATUS PIC XX.
+       	88 F-SUCCESS VALUE'00'.
+
+       77 TR-STATUS PIC XX.
+       	88 TR-SUCCESS VALUE'00'.
+
+       77 A-STATUS PIC XX.
+       	88 A-SUCCESS VALUE '00'.
+
+       77 END-OF-TRANS PIC X.
+       	88 TRANS-DONE VALUE'Y'.
+
+       77 AUD-TIMESTAMP PIC X(21).
+       77 AUD-OP PIC X(6).
+       77 AUD-BEFORE-STUDNO PIC 9(10) VALUE ZERO.
+       77 AUD-BEFORE-STUDNAME PIC X(30) VALUE SPACES.
+       77 AUD-BEFORE-STUDPROGRAM PIC X(10) VALUE SPACES.
+
+       77 REC-COUNT PIC 9(5) VALUE ZERO.
+       77 SKIP-COUNT PIC 9(5) VALUE ZERO.
+
+       COPY PROGCODES.
+
+       77 PROG-VALID-FLAG PIC X VALUE 'N'.
+       	88 PROG-VALID VALUE 'Y'.
+       77 VP-SUB PIC 9(2).
+
+       PROCEDURE DIVISION.
+
+       MAIN-LOGIC.
+       OPEN INPUT TRANS-FILE.
+       IF NOT TR-SUCCESS
+       	  DISPLAY "ERROR OPENING TRANSACTION FILE " TR-STATUS
+       ELSE
+       	  OPEN I-O MY-FILE
+       	  IF NOT F-SUCCESS
+       	  	DISPLAY "ERROR OPENING MY-FILE " F-STATUS
+       	  ELSE
+       	  	MOVE 'N' TO END-OF-TRANS
+       	  	PERFORM APPLY-NEXT-TRANSACTION
+       	  		UNTIL TRANS-DONE
+       	  	CLOSE MY-FILE
+       	  	DISPLAY "BATCH COMPLETE: " REC-COUNT
+       	  		" APPLIED, " SKIP-COUNT " SKIPPED"
+       	  END-IF
+       	  CLOSE TRANS-FILE
+       END-IF.
+
+       STOP RUN.
+
+       APPLY-NEXT-TRANSACTION.
+        READ TRANS-FILE
+        	AT END
+        		MOVE 'Y' TO END-OF-TRANS
+        	NOT AT END
+        		PERFORM APPLY-TRANSACTION
+        	END-READ.
+
+       APPLY-TRANSACTION.
+       EVALUATE TRANS-CODE
+       	  WHEN 'A'
+       	  	PERFORM APPLY-ADD
+       	  WHEN 'U'
+       	  	PERFORM APPLY-UPDATE
+       	  WHEN OTHER
+       	  	DISPLAY "UNKNOWN TRANSACTION CODE: " TRANS-CODE
+       	  	ADD 1 TO SKIP-COUNT
+       END-EVALUATE.
+
+       APPLY-ADD.
+       PERFORM CHECK-VALID-PROGRAM-TRANS.
+       IF NOT PROG-VALID
+       	  DISPLAY "INVALID PROGRAM CODE, SKIPPED: " TRANS-STUDNO
+       	  ADD 1 TO SKIP-COUNT
+       ELSE
+       	  MOVE TRANS-STUDNO TO STUDNO
+       	  READ MY-FILE KEY IS STUDNO
+       	  	INVALID KEY
+       	  		PERFORM APPLY-ADD-NEW-REC
+       	  	NOT INVALID KEY
+       	  		DISPLAY "DUPLICATE STUDNO, SKIPPED: "
+      	  			TRANS-STUDNO
+       	  		ADD 1 TO SKIP-COUNT
+       	  END-READ
+       END-IF.
+
+       APPLY-ADD-NEW-REC.
+       MOVE TRANS-STUDNO TO STUDNO.
+       MOVE TRANS-STUDNAME TO STUDNAME.
+       MOVE TRANS-STUDPROGRAM TO STUDPROGRAM.
+       WRITE MY-REC
+      	  INVALID KEY
+      	  	DISPLAY "DUPLICATE STUDNO, SKIPPED: " TRANS-STUDNO
+      	  	ADD 1 TO SKIP-COUNT
+      	  NOT INVALID KEY
+      	  	MOVE ZERO TO AUD-BEFORE-STUDNO
+      	  	MOVE SPACES TO AUD-BEFORE-STUDNAME
+      	  	MOVE SPACES TO AUD-BEFORE-STUDPROGRAM
+      	  	MOVE "BATCHA" TO AUD-OP
+      	  	PERFORM WRITE-AUDIT-LOG
+      	  	ADD 1 TO REC-COUNT
+       END-WRITE.
+
+       APPLY-UPDATE.
+       PERFORM CHECK-VALID-PROGRAM-TRANS.
+       IF NOT PROG-VALID
+       	  DISPLAY "INVALID PROGRAM CODE, SKIPPED: " TRANS-STUDNO
+       	  ADD 1 TO SKIP-COUNT
+       ELSE
+       	  MOVE TRANS-STUDNO TO STUDNO
+       	  READ MY-FILE KEY IS STUDNO
+       	  	INVALID KEY
+       	  		DISPLAY "STUDNO NOT FOUND, SKIPPED: "
+      	  			TRANS-STUDNO
+       	  		ADD 1 TO SKIP-COUNT
+       	  	NOT INVALID KEY
+       	  		PERFORM APPLY-UPDATE-REC
+       	  END-READ
+       END-IF.
+
+       APPLY-UPDATE-REC.
+       MOVE STUDNO TO AUD-BEFORE-STUDNO.
+       MOVE STUDNAME TO AUD-BEFORE-STUDNAME.
+       MOVE STUDPROGRAM TO AUD-BEFORE-STUDPROGRAM.
+       MOVE TRANS-STUDNAME TO STUDNAME.
+       MOVE TRANS-STUDPROGRAM TO STUDPROGRAM.
+       REWRITE MY-REC
+      	  INVALID KEY
+      	  	DISPLAY "UPDATE FAILED, SKIPPED: " TRANS-STUDNO
+      	  	ADD 1 TO SKIP-COUNT
+      	  NOT INVALID KEY
+      	  	MOVE "BATCHU" TO AUD-OP
+      	  	PERFORM WRITE-AUDIT-LOG
+      	  	ADD 1 TO REC-COUNT
+       END-REWRITE.
+
+       CHECK-VALID-PROGRAM-TRANS.
+       MOVE 'N' TO PROG-VALID-FLAG.
+       PERFORM VARYING VP-SUB FROM 1 BY 1
+      	  	UNTIL VP-SUB > VALID-PROGRAM-COUNT
+      	  IF TRANS-STUDPROGRAM = VALID-PROGRAM-ENTRY(VP-SUB)
+      	  	MOVE 'Y' TO PROG-VALID-FLAG
+      	  END-IF
+       END-PERFORM.
+
+       WRITE-AUDIT-LOG.
+       MOVE FUNCTION CURRENT-DATE TO AUD-TIMESTAMP.
+       MOVE SPACES TO AUDIT-REC.
+       STRING
+      	    AUD-TIMESTAMP DELIMITED BY SIZE
+      	    " " AUD-OP DELIMITED BY SIZE
+      	    " BEFORE STUDNO=" AUD-BEFORE-STUDNO DELIMITED BY SIZE
+      	    " STUDNAME=" AUD-BEFORE-STUDNAME DELIMITED BY SIZE
+      	    " STUDPROGRAM=" AUD-BEFORE-STUDPROGRAM DELIMITED BY SIZE
+      	    " AFTER STUDNO=" STUDNO DELIMITED BY SIZE
+      	    " STUDNAME=" STUDNAME DELIMITED BY SIZE
+      	    " STUDPROGRAM=" STUDPROGRAM DELIMITED BY SIZE
+      	    INTO AUDIT-REC
+       END-STRING.
+       OPEN EXTEND AUDIT-FILE.
+       IF NOT A-SUCCESS
+      	  OPEN OUTPUT AUDIT-FILE
+       END-IF.
+       IF A-SUCCESS
+      	  WRITE AUDIT-REC
+       END-IF.
+       CLOSE AUDIT-FILE.
