@@ -0,0 +1,12 @@
+      *> Table of STUDPROGRAM codes the school currently offers.
+      *> Add a new FILLER entry (and bump VALID-PROGRAM-COUNT) when a
+      *> new program is approved.
+       01 VALID-PROGRAM-TABLE-DATA.
+       	02 FILLER PIC X(10) VALUE 'BSCS'.
+       	02 FILLER PIC X(10) VALUE 'BSIT'.
+       	02 FILLER PIC X(10) VALUE 'BSIS'.
+       	02 FILLER PIC X(10) VALUE 'BSA'.
+       	02 FILLER PIC X(10) VALUE 'BSBA'.
+       01 VALID-PROGRAM-TABLE REDEFINES VALID-PROGRAM-TABLE-DATA.
+       	02 VALID-PROGRAM-ENTRY PIC X(10) OCCURS 5 TIMES.
+       77 VALID-PROGRAM-COUNT PIC 9(2) VALUE 5.
